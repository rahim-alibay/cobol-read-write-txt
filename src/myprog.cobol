@@ -3,15 +3,42 @@
 000000* --------------------------------
 000000 IDENTIFICATION DIVISION.
 000000     PROGRAM-ID. MON-PROGRAMME.
-000000* 
+000000*
 000000 ENVIRONMENT DIVISION.
 000000     INPUT-OUTPUT SECTION.
 000000         FILE-CONTROL.
 000000         SELECT DONNEES ASSIGN TO 'data-input.txt'
-000000         ORGANIZATION IS LINE SEQUENTIAL.
+000000             ORGANIZATION IS LINE SEQUENTIAL.
+000000         SELECT SORT-DONNEES ASSIGN TO 'sortwk1'.
+000000         SELECT DONNEES-TRI ASSIGN TO 'data-input-trie.txt'
+000000             ORGANIZATION IS LINE SEQUENTIAL.
 000000         SELECT SORTIE ASSIGN TO 'data-output.txt'
-000000         ORGANIZATION IS LINE SEQUENTIAL.
-000000* 
+000000             ORGANIZATION IS INDEXED
+000000             ACCESS MODE IS DYNAMIC
+000000             RECORD KEY IS FS-SORTIE-ID
+000000             FILE STATUS IS WS-SORTIE-STATUT.
+000000         SELECT REJETS ASSIGN TO 'data-reject.txt'
+000000             ORGANIZATION IS LINE SEQUENTIAL
+000000             FILE STATUS IS WS-REJETS-STATUT.
+000000         SELECT TRANSACTIONS ASSIGN TO 'transactions-input.txt'
+000000             ORGANIZATION IS LINE SEQUENTIAL
+000000             FILE STATUS IS WS-TRANSACT-STATUT.
+000000         SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.txt'
+000000             ORGANIZATION IS LINE SEQUENTIAL
+000000             FILE STATUS IS WS-CHECKPT-STATUT.
+000000         SELECT RAPPORT-IMPRESSION ASSIGN TO 'print-report.txt'
+000000             ORGANIZATION IS LINE SEQUENTIAL
+000000             FILE STATUS IS WS-RAPPORT-IMPR-STATUT.
+000000         SELECT RAPPORT-CONTROLE ASSIGN TO 'control-report.txt'
+000000             ORGANIZATION IS LINE SEQUENTIAL
+000000             FILE STATUS IS WS-RAPPORT-CTRL-STATUT.
+000000         SELECT SORTIE-CSV ASSIGN TO 'data-output.csv'
+000000             ORGANIZATION IS LINE SEQUENTIAL
+000000             FILE STATUS IS WS-SORTIE-CSV-STATUT.
+000000         SELECT JOURNAL ASSIGN TO 'run-log.txt'
+000000             ORGANIZATION IS LINE SEQUENTIAL
+000000             FILE STATUS IS WS-JOURNAL-STATUT.
+000000*
 000000 DATA DIVISION.
 000000
 000000 FILE SECTION.
@@ -19,42 +46,588 @@
 000000         01 FS-DONNEES.
 000000         05 FS-DONNEES-ID    PIC X(3).
 000000         05 FS-DONNEES-NAME  PIC X(14).
-000000         05 FS-DONNEES-PRICE PIC 9(18).
+000000         05 FS-DONNEES-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
+000000     SD SORT-DONNEES.
+000000         01 SD-DONNEES.
+000000         05 SD-DONNEES-ID    PIC X(3).
+000000         05 SD-DONNEES-NAME  PIC X(14).
+000000         05 SD-DONNEES-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
+000000     FD DONNEES-TRI.
+000000         01 FS-DONNEES-TRI.
+000000         05 FS-DONNEES-TRI-ID    PIC X(3).
+000000         05 FS-DONNEES-TRI-NAME  PIC X(14).
+000000         05 FS-DONNEES-TRI-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
 000000     FD SORTIE.
 000000         01 FS-SORTIE.
 000000         05 FS-SORTIE-ID    PIC X(3).
 000000         05 FS-SORTIE-NAME  PIC X(14).
-000000         05 FS-SORTIE-PRICE PIC 9(18).
+000000         05 FS-SORTIE-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
+000000     FD REJETS.
+000000         01 FS-REJET.
+000000         05 FS-REJET-ID     PIC X(3).
+000000         05 FS-REJET-NAME   PIC X(14).
+000000         05 FS-REJET-PRICE  PIC X(16).
+000000         05 FS-REJET-RAISON PIC X(40).
+000000     FD TRANSACTIONS.
+000000         01 FS-TRANSACTION.
+000000         05 FS-TRANS-CODE  PIC X(1).
+000000         05 FS-TRANS-ID    PIC X(3).
+000000         05 FS-TRANS-NAME  PIC X(14).
+000000         05 FS-TRANS-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
+000000     FD CHECKPOINT-FILE.
+000000         01 FS-CHECKPOINT.
+000000         05 FS-CHECKPOINT-ID PIC X(3).
+000000     FD RAPPORT-IMPRESSION.
+000000         01 FS-RAPPORT-IMPRESSION PIC X(132).
+000000     FD RAPPORT-CONTROLE.
+000000         01 FS-RAPPORT-CONTROLE PIC X(80).
+000000     FD SORTIE-CSV.
+000000         01 FS-SORTIE-CSV PIC X(80).
+000000     FD JOURNAL.
+000000         01 FS-JOURNAL PIC X(160).
 000000
 000000 WORKING-STORAGE SECTION.
 000000           01 WS-DONNEES.
 000000           05 WS-DONNEES-ID    PIC X(3).
 000000           05 WS-DONNEES-NAME  PIC X(14).
-000000           05 WS-DONNEES-PRICE PIC 9(18).
-000000           01 WS-EOF PIC A(1).
-000000           01 WS-NOMBRE1 PIC 9(3).
-000000* 
+000000           05 WS-DONNEES-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
+000000           05 WS-DONNEES-PRICE-RAW PIC X(16)
+000000                             REDEFINES WS-DONNEES-PRICE.
+000000           01 WS-TRANSACTION.
+000000           05 WS-TRANS-CODE  PIC X(1).
+000000           05 WS-TRANS-ID    PIC X(3).
+000000           05 WS-TRANS-NAME  PIC X(14).
+000000           05 WS-TRANS-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
+000000           01 WS-EOF      PIC X VALUE 'N'.
+000000           01 WS-EOF-TRANS PIC X VALUE 'N'.
+000000           01 WS-EOF-CSV  PIC X VALUE 'N'.
+000000           01 WS-NOMBRE1  PIC 9(3).
+000000*
+000000           01 WS-STATUTS.
+000000           05 WS-SORTIE-STATUT      PIC X(2) VALUE '00'.
+000000           05 WS-TRANSACT-STATUT    PIC X(2) VALUE '00'.
+000000           05 WS-CHECKPT-STATUT     PIC X(2) VALUE '00'.
+000000           05 WS-JOURNAL-STATUT     PIC X(2) VALUE '00'.
+000000           05 WS-REJETS-STATUT      PIC X(2) VALUE '00'.
+000000           05 WS-RAPPORT-IMPR-STATUT PIC X(2) VALUE '00'.
+000000           05 WS-RAPPORT-CTRL-STATUT PIC X(2) VALUE '00'.
+000000           05 WS-SORTIE-CSV-STATUT  PIC X(2) VALUE '00'.
+000000*
+000000           01 WS-REJETS-DISPONIBLE      PIC X VALUE 'Y'.
+000000           01 WS-RAPPORT-IMPR-DISPONIBLE PIC X VALUE 'Y'.
+000000           01 WS-COMPTEURS.
+000000           05 WS-CPT-LUS      PIC 9(6) VALUE 0.
+000000           05 WS-CPT-ECRITS   PIC 9(6) VALUE 0.
+000000           05 WS-CPT-REJETS   PIC 9(6) VALUE 0.
+000000           05 WS-CPT-DOUBLONS PIC 9(6) VALUE 0.
+000000           05 WS-CPT-IGNORES-CHECKPOINT PIC 9(6) VALUE 0.
+000000           05 WS-CPT-TRANS-AJOUTS  PIC 9(6) VALUE 0.
+000000           05 WS-CPT-TRANS-MODIFS  PIC 9(6) VALUE 0.
+000000           05 WS-CPT-TRANS-SUPPR   PIC 9(6) VALUE 0.
+000000           01 WS-TOTAL-PRIX PIC S9(15)V99 VALUE 0.
+000000           01 WS-REJET-RAISON PIC X(40).
+000000*
+000000*    GESTION DU CHECKPOINT DE REDEMARRAGE
+000000           01 WS-CHECKPOINT-ID     PIC X(3) VALUE SPACES.
+000000           01 WS-CHECKPOINT-EXISTE PIC X VALUE 'N'.
+000000           01 WS-CPT-DEPUIS-CHKPT  PIC 9(4) VALUE 0.
+000000*    PERSISTE A CHAQUE ECRITURE POUR QU'UNE REPRISE APRES ABEND
+000000*    NE REJOUE JAMAIS UN ID DEJA ECRIT (VOIR 530, 515)
+000000           01 WS-TAILLE-LOT-CHKPT  PIC 9(4) VALUE 1.
+000000*
+000000*    DATE ET HEURE DU LOT
+000000           01 WS-DATE-HEURE-SYS    PIC X(21).
+000000           01 WS-DATE-FORMATEE     PIC X(10).
+000000           01 WS-DATE-HEURE-FMT    PIC X(19).
+000000*
+000000*    RAPPORT D'IMPRESSION PAGINE
+000000           01 WS-LIGNE-RAPPORT     PIC X(132).
+000000           01 WS-LIGNE-PAGE        PIC 9(2) VALUE 0.
+000000           01 WS-LIGNES-PAR-PAGE   PIC 9(2) VALUE 10.
+000000           01 WS-NUM-PAGE          PIC 9(4) VALUE 0.
+000000           01 WS-PAGE-EDITE        PIC ZZZ9.
+000000           01 WS-TOTAL-PAGE        PIC S9(15)V99 VALUE 0.
+000000           01 WS-PRIX-EDITE        PIC -(12)9.99.
+000000           01 WS-TOTAL-EDITE       PIC -(14)9.99.
+000000           01 WS-PRIX-CSV          PIC -(12)9.99.
+000000           01 WS-CPT-EDITE         PIC ZZZ,ZZ9.
+000000*
+000000           01 WS-LIGNE-CSV         PIC X(80).
+000000           01 WS-LIGNE-JOURNAL     PIC X(160).
+000000           01 WS-TYPE-EXECUTION    PIC X(7).
+000000*
 000000 PROCEDURE DIVISION.
 000000 000-MAIN-PROCEDURE.
-000000*    INSTRUCTION TEST 
+000000     PERFORM 100-INITIALISER.
+000000     PERFORM 200-TRIER-DONNEES.
+000000     PERFORM 300-LIRE-CHECKPOINT.
+000000     PERFORM 400-OUVRIR-FICHIERS.
+000000     PERFORM 550-IMPRIMER-ENTETE.
+000000     PERFORM 500-CHARGER-DONNEES.
+000000     PERFORM 600-APPLIQUER-TRANSACTIONS.
+000000     PERFORM 700-EXPORTER-CSV.
+000000     PERFORM 800-ECRIRE-RAPPORT-CONTROLE.
+000000     PERFORM 900-FERMER-FICHIERS.
+000000     PERFORM 950-ECRIRE-LOG-AUDIT.
+000000     PERFORM 960-EFFACER-CHECKPOINT.
+000000     STOP RUN.
+000000*
+000000 100-INITIALISER.
+000000*    INSTRUCTION TEST D'ORIGINE, CONSERVEE TELLE QUELLE
 000000     INITIALIZE WS-NOMBRE1.
 000000         PERFORM 10 TIMES
 000000             COMPUTE WS-NOMBRE1 = WS-NOMBRE1 + 1
 000000         END-PERFORM.
-000000*    LECTURE DU FICHIER
-000000         OPEN INPUT DONNEES.
-000000         OPEN EXTEND SORTIE.
-000000             DISPLAY "AFFICHAGE DE DONNEES.TXT".
-000000             DISPLAY SPACE.
-000000             PERFORM UNTIL WS-EOF='Y'
-000000                 READ DONNEES INTO WS-DONNEES
-000000                     AT END MOVE 'Y' TO WS-EOF
-000000                     NOT AT END
-000000                     DISPLAY WS-DONNEES
-000000                     MOVE WS-DONNEES TO FS-SORTIE
-000000                     WRITE FS-SORTIE END-WRITE
-000000                 END-READ
-000000             END-PERFORM.
-000000         CLOSE SORTIE.
-000000         CLOSE DONNEES.
-000000     STOP RUN.
+000000     MOVE 0 TO WS-CPT-LUS WS-CPT-ECRITS
+000000     MOVE 0 TO WS-CPT-REJETS WS-CPT-DOUBLONS
+000000     MOVE 0 TO WS-CPT-IGNORES-CHECKPOINT
+000000     MOVE 0 TO WS-CPT-TRANS-AJOUTS WS-CPT-TRANS-MODIFS
+000000     MOVE 0 TO WS-CPT-TRANS-SUPPR
+000000     MOVE 0 TO WS-TOTAL-PRIX.
+000000     MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-SYS.
+000000     STRING WS-DATE-HEURE-SYS(1:4) '-'
+000000            WS-DATE-HEURE-SYS(5:2) '-'
+000000            WS-DATE-HEURE-SYS(7:2)
+000000         INTO WS-DATE-FORMATEE.
+000000     STRING WS-DATE-FORMATEE ' '
+000000            WS-DATE-HEURE-SYS(9:2) ':'
+000000            WS-DATE-HEURE-SYS(11:2) ':'
+000000            WS-DATE-HEURE-SYS(13:2)
+000000         INTO WS-DATE-HEURE-FMT.
+000000*
+000000 200-TRIER-DONNEES.
+000000*    TRI DU FICHIER D'ENTREE PAR ID CROISSANT (DEMANDE 008)
+000000     SORT SORT-DONNEES
+000000         ON ASCENDING KEY SD-DONNEES-ID
+000000         USING DONNEES
+000000         GIVING DONNEES-TRI.
+000000*
+000000 300-LIRE-CHECKPOINT.
+000000*    REPRISE SUR LE DERNIER ID ECRIT AVEC SUCCES (DEMANDE 005)
+000000     MOVE SPACES TO WS-CHECKPOINT-ID.
+000000     MOVE 'N' TO WS-CHECKPOINT-EXISTE.
+000000     OPEN INPUT CHECKPOINT-FILE.
+000000     IF WS-CHECKPT-STATUT = '00'
+000000         READ CHECKPOINT-FILE
+000000             AT END CONTINUE
+000000             NOT AT END
+000000                 MOVE FS-CHECKPOINT-ID TO WS-CHECKPOINT-ID
+000000                 MOVE 'Y' TO WS-CHECKPOINT-EXISTE
+000000         END-READ
+000000         CLOSE CHECKPOINT-FILE
+000000     END-IF.
+000000*
+000000 400-OUVRIR-FICHIERS.
+000000     OPEN INPUT DONNEES-TRI.
+000000     OPEN I-O SORTIE.
+000000     IF WS-SORTIE-STATUT = '35'
+000000         OPEN OUTPUT SORTIE
+000000         CLOSE SORTIE
+000000         OPEN I-O SORTIE
+000000     END-IF.
+000000     OPEN OUTPUT REJETS.
+000000     IF WS-REJETS-STATUT NOT = '00'
+000000         DISPLAY 'OUVERTURE DATA-REJECT.TXT IMPOSSIBLE : '
+000000             WS-REJETS-STATUT
+000000         MOVE 'N' TO WS-REJETS-DISPONIBLE
+000000     END-IF.
+000000     OPEN OUTPUT RAPPORT-IMPRESSION.
+000000     IF WS-RAPPORT-IMPR-STATUT NOT = '00'
+000000         DISPLAY 'OUVERTURE PRINT-REPORT.TXT IMPOSSIBLE : '
+000000             WS-RAPPORT-IMPR-STATUT
+000000         MOVE 'N' TO WS-RAPPORT-IMPR-DISPONIBLE
+000000     END-IF.
+000000*
+000000 500-CHARGER-DONNEES.
+000000*    CHARGEMENT DE DONNEES-TRI VERS LE MAITRE SORTIE
+000000     MOVE 'N' TO WS-EOF.
+000000     PERFORM UNTIL WS-EOF = 'Y'
+000000         READ DONNEES-TRI INTO WS-DONNEES
+000000             AT END MOVE 'Y' TO WS-EOF
+000000             NOT AT END
+000000                 ADD 1 TO WS-CPT-LUS
+000000                 PERFORM 510-TRAITER-ENREGISTREMENT
+000000         END-READ
+000000     END-PERFORM.
+000000     IF WS-CPT-ECRITS > 0
+000000         PERFORM 535-PERSISTER-CHECKPOINT
+000000     END-IF.
+000000     PERFORM 545-IMPRIMER-TOTAL-PAGE.
+000000     PERFORM 560-IMPRIMER-TOTAL-GENERAL.
+000000*
+000000 510-TRAITER-ENREGISTREMENT.
+000000*    REJET SI ID MANQUANT OU PRIX NON NUMERIQUE (DEMANDE 000)
+000000     EVALUATE TRUE
+000000         WHEN WS-DONNEES-ID = SPACES
+000000             MOVE 'ID MANQUANT' TO WS-REJET-RAISON
+000000             ADD 1 TO WS-CPT-REJETS
+000000             PERFORM 520-REJETER-ENREGISTREMENT
+000000         WHEN WS-DONNEES-PRICE NOT NUMERIC
+000000             MOVE 'PRIX NON NUMERIQUE' TO WS-REJET-RAISON
+000000             ADD 1 TO WS-CPT-REJETS
+000000             PERFORM 520-REJETER-ENREGISTREMENT
+000000         WHEN WS-CHECKPOINT-EXISTE = 'Y'
+000000             AND WS-DONNEES-ID NOT > WS-CHECKPOINT-ID
+000000*            DEJA TRAITE PAR UN LOT PRECEDENT, ON IGNORE
+000000             ADD 1 TO WS-CPT-IGNORES-CHECKPOINT
+000000         WHEN OTHER
+000000             PERFORM 515-CHARGER-OU-REJETER-DOUBLON
+000000     END-EVALUATE.
+000000*
+000000 515-CHARGER-OU-REJETER-DOUBLON.
+000000*    DETECTION DES DOUBLONS CONTRE LE MAITRE SORTIE (DEMANDE 003)
+000000     MOVE WS-DONNEES-ID TO FS-SORTIE-ID.
+000000     READ SORTIE
+000000         INVALID KEY
+000000             MOVE WS-DONNEES-ID    TO FS-SORTIE-ID
+000000             MOVE WS-DONNEES-NAME  TO FS-SORTIE-NAME
+000000             MOVE WS-DONNEES-PRICE TO FS-SORTIE-PRICE
+000000             WRITE FS-SORTIE
+000000             ADD 1 TO WS-CPT-ECRITS
+000000             ADD WS-DONNEES-PRICE TO WS-TOTAL-PRIX
+000000             PERFORM 530-ECRIRE-CHECKPOINT
+000000             PERFORM 540-IMPRIMER-LIGNE-DETAIL
+000000         NOT INVALID KEY
+000000             ADD 1 TO WS-CPT-DOUBLONS
+000000             MOVE 'ID DEJA PRESENT DANS SORTIE' TO WS-REJET-RAISON
+000000             PERFORM 520-REJETER-ENREGISTREMENT
+000000     END-READ.
+000000*
+000000 520-REJETER-ENREGISTREMENT.
+000000     MOVE WS-DONNEES-ID    TO FS-REJET-ID.
+000000     MOVE WS-DONNEES-NAME  TO FS-REJET-NAME.
+000000*    COPIE OCTET PAR OCTET DE LA ZONE PRIX BRUTE (NON NUMERIQUE
+000000*    POSSIBLE) POUR NE PAS LA REMPLACER PAR DES ZEROS AU MOVE
+000000     MOVE WS-DONNEES-PRICE-RAW TO FS-REJET-PRICE.
+000000     MOVE WS-REJET-RAISON  TO FS-REJET-RAISON.
+000000*    PAS D'ECRITURE SI LE FICHIER N'A PAS PU S'OUVRIR (400)
+000000     IF WS-REJETS-DISPONIBLE = 'Y'
+000000         WRITE FS-REJET
+000000     END-IF.
+000000*    LE COMPTEUR (REJETS OU DOUBLONS) EST INCREMENTE PAR
+000000*    L'APPELANT, PAS ICI, POUR EVITER LE DOUBLE COMPTAGE
+000000*
+000000 530-ECRIRE-CHECKPOINT.
+000000*    CHECKPOINT DE REPRISE, PERSISTE PAR LOT (DEMANDE 005)
+000000     MOVE WS-DONNEES-ID TO WS-CHECKPOINT-ID.
+000000     ADD 1 TO WS-CPT-DEPUIS-CHKPT.
+000000     IF WS-CPT-DEPUIS-CHKPT >= WS-TAILLE-LOT-CHKPT
+000000         PERFORM 535-PERSISTER-CHECKPOINT
+000000         MOVE 0 TO WS-CPT-DEPUIS-CHKPT
+000000     END-IF.
+000000*
+000000 535-PERSISTER-CHECKPOINT.
+000000     OPEN OUTPUT CHECKPOINT-FILE.
+000000     MOVE WS-CHECKPOINT-ID TO FS-CHECKPOINT-ID.
+000000     WRITE FS-CHECKPOINT.
+000000     CLOSE CHECKPOINT-FILE.
+000000*
+000000 540-IMPRIMER-LIGNE-DETAIL.
+000000*    LIGNE DETAIL DU RAPPORT PAGINE (DEMANDE 006)
+000000     IF WS-LIGNE-PAGE >= WS-LIGNES-PAR-PAGE
+000000         PERFORM 545-IMPRIMER-TOTAL-PAGE
+000000         PERFORM 550-IMPRIMER-ENTETE
+000000     END-IF.
+000000     MOVE WS-DONNEES-PRICE TO WS-PRIX-EDITE.
+000000     MOVE SPACES TO WS-LIGNE-RAPPORT.
+000000     STRING WS-DONNEES-ID   DELIMITED BY SIZE
+000000            '   '          DELIMITED BY SIZE
+000000            WS-DONNEES-NAME DELIMITED BY SIZE
+000000            '  '           DELIMITED BY SIZE
+000000            WS-PRIX-EDITE  DELIMITED BY SIZE
+000000         INTO WS-LIGNE-RAPPORT.
+000000*    PAS D'ECRITURE SI LE FICHIER N'A PAS PU S'OUVRIR (400)
+000000     IF WS-RAPPORT-IMPR-DISPONIBLE = 'Y'
+000000         WRITE FS-RAPPORT-IMPRESSION FROM WS-LIGNE-RAPPORT
+000000     END-IF.
+000000     ADD 1 TO WS-LIGNE-PAGE.
+000000     ADD WS-DONNEES-PRICE TO WS-TOTAL-PAGE.
+000000*
+000000 545-IMPRIMER-TOTAL-PAGE.
+000000     IF WS-LIGNE-PAGE > 0
+000000         MOVE WS-TOTAL-PAGE TO WS-TOTAL-EDITE
+000000         MOVE SPACES TO WS-LIGNE-RAPPORT
+000000         STRING 'TOTAL PAGE : ' DELIMITED BY SIZE
+000000                WS-TOTAL-EDITE  DELIMITED BY SIZE
+000000             INTO WS-LIGNE-RAPPORT
+000000         IF WS-RAPPORT-IMPR-DISPONIBLE = 'Y'
+000000             WRITE FS-RAPPORT-IMPRESSION FROM WS-LIGNE-RAPPORT
+000000         END-IF
+000000     END-IF.
+000000     MOVE 0 TO WS-TOTAL-PAGE.
+000000*
+000000 550-IMPRIMER-ENTETE.
+000000*    ENTETE DE PAGE AVEC DATE, NUMERO DE PAGE ET TITRES (006)
+000000     ADD 1 TO WS-NUM-PAGE.
+000000     MOVE WS-NUM-PAGE TO WS-PAGE-EDITE.
+000000     MOVE SPACES TO WS-LIGNE-RAPPORT.
+000000     STRING 'LISTING DES ARTICLES - DATE : ' DELIMITED BY SIZE
+000000            WS-DATE-FORMATEE                 DELIMITED BY SIZE
+000000            '   PAGE : '                     DELIMITED BY SIZE
+000000            WS-PAGE-EDITE                    DELIMITED BY SIZE
+000000         INTO WS-LIGNE-RAPPORT.
+000000*    PAS D'ECRITURE SI LE FICHIER N'A PAS PU S'OUVRIR (400)
+000000     IF WS-RAPPORT-IMPR-DISPONIBLE = 'Y'
+000000         WRITE FS-RAPPORT-IMPRESSION FROM WS-LIGNE-RAPPORT
+000000     END-IF.
+000000     MOVE SPACES TO WS-LIGNE-RAPPORT.
+000000     STRING 'ID    LIBELLE         PRIX' DELIMITED BY SIZE
+000000         INTO WS-LIGNE-RAPPORT.
+000000     IF WS-RAPPORT-IMPR-DISPONIBLE = 'Y'
+000000         WRITE FS-RAPPORT-IMPRESSION FROM WS-LIGNE-RAPPORT
+000000     END-IF.
+000000     MOVE 0 TO WS-LIGNE-PAGE.
+000000     MOVE 0 TO WS-TOTAL-PAGE.
+000000*
+000000 560-IMPRIMER-TOTAL-GENERAL.
+000000     MOVE WS-TOTAL-PRIX TO WS-TOTAL-EDITE.
+000000     MOVE SPACES TO WS-LIGNE-RAPPORT.
+000000     STRING 'TOTAL GENERAL : ' DELIMITED BY SIZE
+000000            WS-TOTAL-EDITE     DELIMITED BY SIZE
+000000         INTO WS-LIGNE-RAPPORT.
+000000     IF WS-RAPPORT-IMPR-DISPONIBLE = 'Y'
+000000         WRITE FS-RAPPORT-IMPRESSION FROM WS-LIGNE-RAPPORT
+000000     END-IF.
+000000*
+000000 600-APPLIQUER-TRANSACTIONS.
+000000*    MAINTENANCE AJOUT/MODIFICATION/SUPPRESSION (DEMANDE 002)
+000000     MOVE 'N' TO WS-EOF-TRANS.
+000000     OPEN INPUT TRANSACTIONS.
+000000     IF WS-TRANSACT-STATUT = '00'
+000000         PERFORM UNTIL WS-EOF-TRANS = 'Y'
+000000             READ TRANSACTIONS INTO WS-TRANSACTION
+000000                 AT END MOVE 'Y' TO WS-EOF-TRANS
+000000                 NOT AT END
+000000                     PERFORM 610-TRAITER-UNE-TRANSACTION
+000000             END-READ
+000000         END-PERFORM
+000000         CLOSE TRANSACTIONS
+000000     ELSE
+000000         DISPLAY 'OUVERTURE TRANSACTIONS-INPUT.TXT IMPOSSIBLE : '
+000000             WS-TRANSACT-STATUT
+000000     END-IF.
+000000*
+000000 610-TRAITER-UNE-TRANSACTION.
+000000     MOVE WS-TRANS-ID TO FS-SORTIE-ID.
+000000*    PRIX NON NUMERIQUE REFUSE, COMME AU CHARGEMENT (DEMANDE 000)
+000000     IF (WS-TRANS-CODE = 'A' OR WS-TRANS-CODE = 'C')
+000000             AND WS-TRANS-PRICE NOT NUMERIC
+000000         DISPLAY 'TRANSACTION REFUSEE, PRIX NON NUMERIQUE : '
+000000             WS-TRANS-ID
+000000     ELSE
+000000     EVALUATE WS-TRANS-CODE
+000000         WHEN 'A'
+000000             READ SORTIE
+000000                 INVALID KEY
+000000                     MOVE WS-TRANS-NAME  TO FS-SORTIE-NAME
+000000                     MOVE WS-TRANS-PRICE TO FS-SORTIE-PRICE
+000000                     WRITE FS-SORTIE
+000000                     ADD 1 TO WS-CPT-TRANS-AJOUTS
+000000                 NOT INVALID KEY
+000000                     DISPLAY 'AJOUT REFUSE, ID EXISTANT : '
+000000                         WS-TRANS-ID
+000000             END-READ
+000000         WHEN 'C'
+000000             READ SORTIE
+000000                 INVALID KEY
+000000                     DISPLAY 'MODIF. REFUSEE, ID INCONNU : '
+000000                         WS-TRANS-ID
+000000                 NOT INVALID KEY
+000000                     MOVE WS-TRANS-NAME  TO FS-SORTIE-NAME
+000000                     MOVE WS-TRANS-PRICE TO FS-SORTIE-PRICE
+000000                     REWRITE FS-SORTIE
+000000                     ADD 1 TO WS-CPT-TRANS-MODIFS
+000000             END-READ
+000000         WHEN 'D'
+000000             READ SORTIE
+000000                 INVALID KEY
+000000                     DISPLAY 'SUPPR. REFUSEE, ID INCONNU : '
+000000                         WS-TRANS-ID
+000000                 NOT INVALID KEY
+000000                     DELETE SORTIE
+000000                     ADD 1 TO WS-CPT-TRANS-SUPPR
+000000             END-READ
+000000         WHEN OTHER
+000000             DISPLAY 'CODE TRANSACTION INCONNU : '
+000000                 WS-TRANS-CODE
+000000     END-EVALUATE
+000000     END-IF.
+000000*
+000000 700-EXPORTER-CSV.
+000000*    EXPORT CSV POUR L'INTERFACE TARIFAIRE AVAL (DEMANDE 007)
+000000     MOVE 'N' TO WS-EOF-CSV.
+000000     OPEN OUTPUT SORTIE-CSV.
+000000     IF WS-SORTIE-CSV-STATUT NOT = '00'
+000000         DISPLAY 'OUVERTURE DATA-OUTPUT.CSV IMPOSSIBLE : '
+000000             WS-SORTIE-CSV-STATUT
+000000         MOVE 'Y' TO WS-EOF-CSV
+000000     END-IF.
+000000     IF WS-EOF-CSV NOT = 'Y'
+000000         MOVE 'ID,NAME,PRICE' TO FS-SORTIE-CSV
+000000         WRITE FS-SORTIE-CSV
+000000         MOVE LOW-VALUES TO FS-SORTIE-ID
+000000         START SORTIE KEY IS NOT LESS THAN FS-SORTIE-ID
+000000             INVALID KEY MOVE 'Y' TO WS-EOF-CSV
+000000         END-START
+000000     END-IF.
+000000     PERFORM UNTIL WS-EOF-CSV = 'Y'
+000000         READ SORTIE NEXT RECORD
+000000             AT END MOVE 'Y' TO WS-EOF-CSV
+000000             NOT AT END PERFORM 710-ECRIRE-LIGNE-CSV
+000000         END-READ
+000000     END-PERFORM.
+000000     CLOSE SORTIE-CSV.
+000000*
+000000 710-ECRIRE-LIGNE-CSV.
+000000     MOVE FS-SORTIE-PRICE TO WS-PRIX-CSV.
+000000     MOVE SPACES TO WS-LIGNE-CSV.
+000000     STRING FS-SORTIE-ID                 DELIMITED BY SIZE
+000000            ','                          DELIMITED BY SIZE
+000000            FUNCTION TRIM(FS-SORTIE-NAME) DELIMITED BY SIZE
+000000            ','                          DELIMITED BY SIZE
+000000            FUNCTION TRIM(WS-PRIX-CSV)   DELIMITED BY SIZE
+000000         INTO WS-LIGNE-CSV.
+000000     WRITE FS-SORTIE-CSV FROM WS-LIGNE-CSV.
+000000*
+000000 800-ECRIRE-RAPPORT-CONTROLE.
+000000*    TOTAUX DE CONTROLE DE FIN DE LOT (DEMANDE 004)
+000000     OPEN OUTPUT RAPPORT-CONTROLE.
+000000     IF WS-RAPPORT-CTRL-STATUT NOT = '00'
+000000         DISPLAY 'OUVERTURE CONTROL-REPORT.TXT IMPOSSIBLE : '
+000000             WS-RAPPORT-CTRL-STATUT
+000000     ELSE
+000000         PERFORM 810-ECRIRE-LIGNES-CONTROLE
+000000         CLOSE RAPPORT-CONTROLE
+000000     END-IF.
+000000*
+000000 810-ECRIRE-LIGNES-CONTROLE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'RAPPORT DE CONTROLE - LOT DU '  DELIMITED BY SIZE
+000000            WS-DATE-FORMATEE                 DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-CPT-LUS TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'ENREGISTREMENTS LUS      : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-CPT-ECRITS TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'ENREGISTREMENTS ECRITS   : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-CPT-REJETS TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'ENREGISTREMENTS REJETES  : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-CPT-DOUBLONS TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'DOUBLONS DETECTES        : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-CPT-IGNORES-CHECKPOINT TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'IGNORES (DEJA TRAITES)   : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-TOTAL-PRIX TO WS-TOTAL-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'TOTAL DES PRIX ECRITS    : ' DELIMITED BY SIZE
+000000            WS-TOTAL-EDITE                DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000*    LES TRANSACTIONS SONT COMPTEES A PART, HORS DU LOT
+000000*    DONNEES, POUR QUE LUS/ECRITS CI-DESSUS RESTENT EQUILIBRES
+000000     MOVE WS-CPT-TRANS-AJOUTS TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'TRANSACTIONS - AJOUTS    : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-CPT-TRANS-MODIFS TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'TRANSACTIONS - MODIFS    : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000     MOVE WS-CPT-TRANS-SUPPR TO WS-CPT-EDITE.
+000000     MOVE SPACES TO FS-RAPPORT-CONTROLE.
+000000     STRING 'TRANSACTIONS - SUPPRESS. : ' DELIMITED BY SIZE
+000000            WS-CPT-EDITE                  DELIMITED BY SIZE
+000000         INTO FS-RAPPORT-CONTROLE.
+000000     WRITE FS-RAPPORT-CONTROLE.
+000000*
+000000 900-FERMER-FICHIERS.
+000000     CLOSE SORTIE.
+000000     CLOSE DONNEES-TRI.
+000000     CLOSE REJETS.
+000000     CLOSE RAPPORT-IMPRESSION.
+000000*
+000000 950-ECRIRE-LOG-AUDIT.
+000000*    TRACE DE CHAQUE EXECUTION DU LOT (DEMANDE 009)
+000000     OPEN EXTEND JOURNAL.
+000000     IF WS-JOURNAL-STATUT NOT = '00'
+000000         OPEN OUTPUT JOURNAL
+000000     END-IF.
+000000     MOVE SPACES TO WS-LIGNE-JOURNAL.
+000000     IF WS-CHECKPOINT-EXISTE = 'Y'
+000000         MOVE 'REPRISE' TO WS-TYPE-EXECUTION
+000000     ELSE
+000000         MOVE 'NOUVEAU' TO WS-TYPE-EXECUTION
+000000     END-IF.
+000000     IF WS-CPT-REJETS > 0 OR WS-CPT-DOUBLONS > 0
+000000         STRING WS-DATE-HEURE-FMT       DELIMITED BY SIZE
+000000                ' TYPE='                DELIMITED BY SIZE
+000000                WS-TYPE-EXECUTION       DELIMITED BY SIZE
+000000                ' DATA-INPUT.TXT LUS='  DELIMITED BY SIZE
+000000                WS-CPT-LUS              DELIMITED BY SIZE
+000000                ' ECRITS='              DELIMITED BY SIZE
+000000                WS-CPT-ECRITS           DELIMITED BY SIZE
+000000                ' REJETES='             DELIMITED BY SIZE
+000000                WS-CPT-REJETS           DELIMITED BY SIZE
+000000                ' DOUBLONS='            DELIMITED BY SIZE
+000000                WS-CPT-DOUBLONS         DELIMITED BY SIZE
+000000                ' IGNORES='             DELIMITED BY SIZE
+000000                WS-CPT-IGNORES-CHECKPOINT DELIMITED BY SIZE
+000000                ' STATUT=AVEC REJETS'   DELIMITED BY SIZE
+000000             INTO WS-LIGNE-JOURNAL
+000000     ELSE
+000000         STRING WS-DATE-HEURE-FMT       DELIMITED BY SIZE
+000000                ' TYPE='                DELIMITED BY SIZE
+000000                WS-TYPE-EXECUTION       DELIMITED BY SIZE
+000000                ' DATA-INPUT.TXT LUS='  DELIMITED BY SIZE
+000000                WS-CPT-LUS              DELIMITED BY SIZE
+000000                ' ECRITS='              DELIMITED BY SIZE
+000000                WS-CPT-ECRITS           DELIMITED BY SIZE
+000000                ' REJETES='             DELIMITED BY SIZE
+000000                WS-CPT-REJETS           DELIMITED BY SIZE
+000000                ' DOUBLONS='            DELIMITED BY SIZE
+000000                WS-CPT-DOUBLONS         DELIMITED BY SIZE
+000000                ' IGNORES='             DELIMITED BY SIZE
+000000                WS-CPT-IGNORES-CHECKPOINT DELIMITED BY SIZE
+000000                ' STATUT=NORMAL'        DELIMITED BY SIZE
+000000             INTO WS-LIGNE-JOURNAL
+000000     END-IF.
+000000     WRITE FS-JOURNAL FROM WS-LIGNE-JOURNAL.
+000000     CLOSE JOURNAL.
+000000*
+000000 960-EFFACER-CHECKPOINT.
+000000*    ATTEINT SEULEMENT SI LE LOT S'EST TERMINE NORMALEMENT : LE
+000000*    CHECKPOINT NE DOIT SERVIR QU'A REPRENDRE UN LOT INTERROMPU
+000000*    PAR UN ABEND, PAS A BLOQUER UN FUTUR LOT SAIN ET DISTINCT
+000000*    (DEMANDE 005). OPEN OUTPUT SANS WRITE VIDE LE FICHIER.
+000000     OPEN OUTPUT CHECKPOINT-FILE.
+000000     CLOSE CHECKPOINT-FILE.
