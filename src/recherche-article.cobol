@@ -0,0 +1,90 @@
+000000* ------------------------------------------------------
+000000*    PROGRAMME COMPAGNON : RECHERCHE D'ARTICLE PAR NOM
+000000*    (DEMANDE : AJOUTER UN MODE DE CONSULTATION PAR NOM)
+000000* ------------------------------------------------------
+000000 IDENTIFICATION DIVISION.
+000000     PROGRAM-ID. RECHERCHE-ARTICLE.
+000000*
+000000 ENVIRONMENT DIVISION.
+000000     INPUT-OUTPUT SECTION.
+000000         FILE-CONTROL.
+000000         SELECT SORTIE ASSIGN TO 'data-output.txt'
+000000             ORGANIZATION IS INDEXED
+000000             ACCESS MODE IS DYNAMIC
+000000             RECORD KEY IS FS-SORTIE-ID
+000000             FILE STATUS IS WS-SORTIE-STATUT.
+000000*
+000000 DATA DIVISION.
+000000
+000000 FILE SECTION.
+000000     FD SORTIE.
+000000         01 FS-SORTIE.
+000000         05 FS-SORTIE-ID    PIC X(3).
+000000         05 FS-SORTIE-NAME  PIC X(14).
+000000         05 FS-SORTIE-PRICE PIC S9(13)V99
+000000                             SIGN IS TRAILING SEPARATE.
+000000
+000000 WORKING-STORAGE SECTION.
+000000           01 WS-SORTIE-STATUT PIC X(2) VALUE '00'.
+000000           01 WS-EOF           PIC X VALUE 'N'.
+000000           01 WS-CRITERE       PIC X(14) VALUE SPACES.
+000000           01 WS-CRITERE-LONGUEUR PIC 9(2) VALUE 0.
+000000           01 WS-COMPTE-OCC    PIC 9(4) VALUE 0.
+000000           01 WS-NB-RESULTATS  PIC 9(6) VALUE 0.
+000000           01 WS-PRIX-EDITE    PIC -(12)9.99.
+000000*
+000000 PROCEDURE DIVISION.
+000000 000-MAIN-PROCEDURE.
+000000*    L'APPELANT PASSE LE NOM OU UN MORCEAU DE NOM EN ARGUMENT
+000000     ACCEPT WS-CRITERE FROM COMMAND-LINE.
+000000     IF WS-CRITERE = SPACES
+000000         DISPLAY 'USAGE : RECHERCHE-ARTICLE <NOM-OU-MORCEAU>'
+000000     ELSE
+000000         COMPUTE WS-CRITERE-LONGUEUR =
+000000             FUNCTION LENGTH(FUNCTION TRIM(WS-CRITERE))
+000000         PERFORM 100-OUVRIR-SORTIE
+000000         IF WS-SORTIE-STATUT = '00'
+000000             PERFORM 200-RECHERCHER-ARTICLES
+000000             PERFORM 300-FERMER-SORTIE
+000000         END-IF
+000000     END-IF.
+000000     STOP RUN.
+000000*
+000000 100-OUVRIR-SORTIE.
+000000     OPEN INPUT SORTIE.
+000000     IF WS-SORTIE-STATUT NOT = '00'
+000000         DISPLAY 'DATA-OUTPUT.TXT INTROUVABLE, STATUT : '
+000000             WS-SORTIE-STATUT
+000000     END-IF.
+000000*
+000000 200-RECHERCHER-ARTICLES.
+000000*    PARCOURS SEQUENTIEL DU MAITRE SORTIE, ID CROISSANT
+000000     MOVE 'N' TO WS-EOF.
+000000     MOVE LOW-VALUES TO FS-SORTIE-ID.
+000000     START SORTIE KEY IS NOT LESS THAN FS-SORTIE-ID
+000000         INVALID KEY MOVE 'Y' TO WS-EOF
+000000     END-START.
+000000     PERFORM UNTIL WS-EOF = 'Y'
+000000         READ SORTIE NEXT RECORD
+000000             AT END MOVE 'Y' TO WS-EOF
+000000             NOT AT END PERFORM 210-COMPARER-ET-AFFICHER
+000000         END-READ
+000000     END-PERFORM.
+000000     IF WS-NB-RESULTATS = 0
+000000         DISPLAY 'AUCUN ARTICLE NE CORRESPOND A : ' WS-CRITERE
+000000     END-IF.
+000000*
+000000 210-COMPARER-ET-AFFICHER.
+000000*    CORRESPONDANCE PARTIELLE : LE CRITERE APPARAIT DANS LE NOM
+000000     MOVE 0 TO WS-COMPTE-OCC.
+000000     INSPECT FS-SORTIE-NAME TALLYING WS-COMPTE-OCC
+000000         FOR ALL WS-CRITERE(1:WS-CRITERE-LONGUEUR).
+000000     IF WS-COMPTE-OCC > 0
+000000         MOVE FS-SORTIE-PRICE TO WS-PRIX-EDITE
+000000         DISPLAY FS-SORTIE-ID ' ' FS-SORTIE-NAME ' '
+000000             WS-PRIX-EDITE
+000000         ADD 1 TO WS-NB-RESULTATS
+000000     END-IF.
+000000*
+000000 300-FERMER-SORTIE.
+000000     CLOSE SORTIE.
